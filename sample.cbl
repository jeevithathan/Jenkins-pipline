@@ -1,31 +1,748 @@
-IDENTIFICATION DIVISION.                                       
-       PROGRAM-ID. PRG25.                                             
-       ENVIRONMENT DIVISION.                                          
-       DATA DIVISION.                                                 
-       WORKING-STORAGE SECTION.                                       
-       01 MAX-NUM.                                                    
-           05 NUM                       PIC 9(2) OCCURS 5 TIMES.                     
-       77 IDX                           PIC 9(2) VALUE 1.                            
-       77 MAX                           PIC 9(2) VALUE 0.                            
-       PROCEDURE DIVISION.                                            
-       MAIN-PARA.                                                     
-           PERFORM ACCEPT-PARA.                                       
-           PERFORM COMP-PARA.                                         
-           STOP RUN.                                                  
-       ACCEPT-PARA.                                                   
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5              
-              ACCEPT NUM(IDX)                                         
-           END-PERFORM.                                               
-       COMP-PARA.                                                     
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5              
-              IF NUM(IDX) > MAX                                       
-                 MOVE NUM(IDX) TO MAX                                 
-              END-IF   
-              IF NUM(IDX) < MAX
-                 DISPLAY 'IT IS NOT MAX'
-              END-IF
-              IF NUM(IDX) < MAX
-                 DISPLAY 'New Block from Feature1'
-              END-IF
-           END-PERFORM.                                               
-           DISPLAY MAX. 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PRG25.
+000030 AUTHOR. J MCALLISTER.
+000040 INSTALLATION. DATA CENTER OPERATIONS.
+000050 DATE-WRITTEN. 01/15/1998.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT DESCRIPTION
+000110* ---------- ---- ---------------------------------------------
+000120* 01/15/1998  JM   ORIGINAL PROGRAM - COMPUTE MAX OF 5 VALUES
+000130*                  KEYED IN VIA ACCEPT.
+000140* 08/09/2026  JM   REPLACED ACCEPT-PARA WITH A READ LOOP AGAINST
+000150*                  A SEQUENTIAL TRANSACTION FILE SO THE STEP CAN
+000160*                  RUN UNATTENDED IN THE OVERNIGHT BATCH WINDOW.
+000170* 08/09/2026  JM   ADDED A PRINTED SUMMARY REPORT (RUN DATE, RUN
+000180*                  NUMBER, THE 5 ENTRIES AND THE COMPUTED MAX) IN
+000190*                  PLACE OF THE TRANSIENT DISPLAY MAX LINE. RUN
+000200*                  NUMBER IS CARRIED FORWARD IN A SMALL RUN
+000210*                  CONTROL DATASET.
+000220* 08/09/2026  JM   PRG25IN NOW LEADS WITH A CONTROL RECORD
+000230*                  CARRYING THE ENTRY COUNT. NUM IS REDEFINED
+000240*                  OCCURS 1 TO 9999 DEPENDING ON THAT COUNT SO
+000250*                  BATCH VOLUME NO LONGER REQUIRES A RECOMPILE.
+000260* 08/09/2026  JM   ADDED A VALIDATION PASS AHEAD OF COMP-PARA -
+000270*                  NON-NUMERIC OR OUT-OF-RANGE ENTRIES ARE
+000280*                  REJECTED AND LOGGED TO PRG25ERR INSTEAD OF
+000290*                  CORRUPTING THE MAX CALCULATION.
+000300* 08/09/2026  JM   COMP-PARA NOW ALSO TRACKS MIN, AVERAGE AND
+000310*                  RANGE ALONGSIDE MAX; ALL FOUR PRINT ON THE
+000320*                  SUMMARY REPORT.
+000330* 08/09/2026  JM   REPLACED THE OLD "IT IS NOT MAX" DEAD-END
+000340*                  DISPLAYS WITH A TIE-COUNT AND A LIST OF THE
+000350*                  WINNING POSITIONS WHENEVER MORE THAN ONE
+000360*                  ENTRY TIES THE MAX.
+000370* 08/09/2026  JM   ADDED AN AUDIT TRAIL DATASET (PRG25AUD) THAT
+000380*                  APPENDS ONE RECORD PER EXECUTION - RUN DATE
+000390*                  AND TIME, RUN NUMBER, ENTRY/VALID/REJECT
+000400*                  COUNTS, MAX/MIN/TIE-COUNT AND A COMPLETION
+000410*                  STATUS - SO OPERATIONS CAN TRACE EVERY PAST
+000420*                  RUN WITHOUT DIGGING THROUGH SPOOL OUTPUT.
+000430* 08/09/2026  JM   LOAD PHASE NOW CHECKPOINTS TO PRG25CKP EVERY
+000440*                  WS-CHECKPOINT-INTERVAL ENTRIES (LAST IDX AND
+000450*                  RUNNING MAX). A PRIOR CHECKPOINT IS DETECTED
+000460*                  ON STARTUP SO OPERATIONS CAN TELL HOW FAR A
+000470*                  RUN GOT BEFORE AN ABEND.
+000480* 08/09/2026  JM   ADDED PRG25EXT - A ONE-RECORD EXTRACT OF THE
+000490*                  FINAL MAX, RUN DATE AND ENTRY COUNT - FOR
+000500*                  DOWNSTREAM JOBS THAT ONLY NEED THE RESULT AND
+000510*                  NOT THE FULL PRINTED REPORT.
+000520*----------------------------------------------------------------
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT TRANS-FILE ASSIGN TO PRG25IN
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-TRANS-STATUS.
+000590     SELECT REPORT-FILE ASSIGN TO PRG25RPT
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS WS-RPT-STATUS.
+000620     SELECT RUN-CTL-FILE ASSIGN TO PRG25RUN
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-RUNCTL-STATUS.
+000650     SELECT ERROR-FILE ASSIGN TO PRG25ERR
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-ERR-STATUS.
+000680     SELECT AUDIT-FILE ASSIGN TO PRG25AUD
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-AUD-STATUS.
+000710     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO PRG25CKP
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS WS-CKPT-STATUS.
+000740     SELECT EXTRACT-FILE ASSIGN TO PRG25EXT
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS WS-EXT-STATUS.
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  TRANS-FILE
+000800     RECORDING MODE IS F.
+000810 01  TRANS-RECORD.
+000820     05  TR-NUM                  PIC 9(2).
+000830     05  FILLER                  PIC X(78).
+000840 01  TRANS-CONTROL-RECORD REDEFINES TRANS-RECORD.
+000850     05  TR-ENTRY-COUNT          PIC 9(4).
+000860     05  FILLER                  PIC X(76).
+000870 FD  REPORT-FILE
+000880     RECORDING MODE IS F.
+000890 01  RPT-LINE                    PIC X(132).
+000900 FD  RUN-CTL-FILE
+000910     RECORDING MODE IS F.
+000920 01  RUN-CTL-RECORD.
+000930     05  RUN-CTL-NUMBER          PIC 9(4).
+000940     05  FILLER                  PIC X(76).
+000950 FD  ERROR-FILE
+000960     RECORDING MODE IS F.
+000970 01  ERR-LINE                    PIC X(132).
+000980 FD  AUDIT-FILE
+000990     RECORDING MODE IS F.
+001000 01  AUD-RECORD.
+001010     05  AUD-RUN-DATE            PIC 9(8).
+001020     05  AUD-RUN-TIME            PIC 9(8).
+001030     05  AUD-RUN-NUMBER          PIC 9(4).
+001040     05  AUD-ENTRY-COUNT         PIC 9(4).
+001050     05  AUD-VALID-COUNT         PIC 9(4).
+001060     05  AUD-REJECT-COUNT        PIC 9(4).
+001070     05  AUD-MAX-VALUE           PIC 9(2).
+001080     05  AUD-MIN-VALUE           PIC 9(2).
+001090     05  AUD-TIE-COUNT           PIC 9(4).
+001100     05  AUD-STATUS              PIC X(08).
+001110     05  AUD-VALID-DATA          PIC X(01).
+001120         88  AUD-DATA-VALID              VALUE 'Y'.
+001130         88  AUD-DATA-NOT-VALID          VALUE 'N'.
+001140     05  FILLER                  PIC X(37).
+001150 FD  CHECKPOINT-FILE
+001160     RECORDING MODE IS F.
+001170 01  CKPT-RECORD.
+001180     05  CKPT-LAST-IDX           PIC 9(4).
+001190     05  CKPT-RUNNING-MAX        PIC 9(2).
+001200     05  CKPT-RUN-NUMBER         PIC 9(4).
+001210     05  CKPT-STATUS             PIC X(08).
+001220     05  FILLER                  PIC X(62).
+001230 FD  EXTRACT-FILE
+001240     RECORDING MODE IS F.
+001250 01  EXT-RECORD.
+001260     05  EXT-RUN-DATE            PIC 9(8).
+001270     05  EXT-MAX-VALUE           PIC 9(2).
+001280     05  EXT-ENTRY-COUNT         PIC 9(4).
+001290     05  FILLER                  PIC X(66).
+001300 WORKING-STORAGE SECTION.
+001310 01  MAX-NUM.
+001320     05  ENTRY-COUNT             PIC 9(4) VALUE 0.
+001330     05  NUM                     PIC 9(2)
+001340         OCCURS 1 TO 9999 TIMES DEPENDING ON ENTRY-COUNT
+001350         INDEXED BY NUM-IDX.
+001360 01  VALID-FLAGS.
+001370     05  VALID-FLAG              PIC X(01)
+001380         OCCURS 1 TO 9999 TIMES DEPENDING ON ENTRY-COUNT
+001390         INDEXED BY VALID-IDX.
+001400         88  ENTRY-VALID                  VALUE 'Y'.
+001410         88  ENTRY-INVALID                VALUE 'N'.
+001420 77  IDX                         PIC 9(4) VALUE 1.
+001430 77  MAX                         PIC 9(2) VALUE 0.
+001440 77  MIN                         PIC 9(2) VALUE 99.
+001450 77  NUM-SUM                     PIC 9(6) VALUE 0.
+001460 77  NUM-AVERAGE                 PIC 9(4)V99 VALUE 0.
+001470 77  NUM-RANGE                   PIC 9(2) VALUE 0.
+001480 77  VALID-COUNT                 PIC 9(4) VALUE 0.
+001490 77  TIE-COUNT                   PIC 9(4) VALUE 0.
+001500 01  TIE-POSITIONS.
+001510     05  TIE-POSITION            PIC 9(4)
+001520         OCCURS 1 TO 9999 TIMES DEPENDING ON TIE-COUNT
+001530         INDEXED BY TIE-IDX.
+001540 77  WS-MAX-ENTRIES              PIC 9(4) VALUE 9999.
+001550 77  WS-MIN-VALID-NUM            PIC 9(2) VALUE 1.
+001560 77  WS-MAX-VALID-NUM            PIC 9(2) VALUE 99.
+001570 77  REJECT-COUNT                PIC 9(4) VALUE 0.
+001580 77  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+001590     88  TRANS-OK                         VALUE '00'.
+001600     88  TRANS-EOF                        VALUE '10'.
+001610 77  WS-TRANS-AVAILABLE          PIC X(01) VALUE 'N'.
+001620     88  TRANS-FILE-AVAILABLE             VALUE 'Y'.
+001630 77  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+001640     88  RPT-OK                            VALUE '00'.
+001650 77  WS-RPT-AVAILABLE            PIC X(01) VALUE 'N'.
+001660     88  RPT-FILE-AVAILABLE               VALUE 'Y'.
+001670 77  WS-RUNCTL-STATUS            PIC X(02) VALUE SPACES.
+001680     88  RUNCTL-OK                         VALUE '00'.
+001690     88  RUNCTL-NOT-FOUND                  VALUE '35'.
+001700 77  WS-ERR-STATUS               PIC X(02) VALUE SPACES.
+001710     88  ERR-OK                            VALUE '00'.
+001720 77  WS-ERR-AVAILABLE            PIC X(01) VALUE 'N'.
+001730     88  ERR-FILE-AVAILABLE               VALUE 'Y'.
+001740 77  WS-EXT-STATUS               PIC X(02) VALUE SPACES.
+001750     88  EXT-OK                            VALUE '00'.
+001760 77  WS-EXT-AVAILABLE            PIC X(01) VALUE 'N'.
+001770     88  EXT-FILE-AVAILABLE               VALUE 'Y'.
+001780 77  WS-AUD-STATUS               PIC X(02) VALUE SPACES.
+001790     88  AUD-OK                            VALUE '00'.
+001800 77  WS-AUD-AVAILABLE            PIC X(01) VALUE 'Y'.
+001810     88  AUD-FILE-AVAILABLE               VALUE 'Y'.
+001820 77  WS-RUN-NUMBER               PIC 9(4) VALUE 0.
+001830 77  WS-CURRENT-DATE             PIC 9(8) VALUE 0.
+001840 77  WS-CURRENT-TIME             PIC 9(8) VALUE 0.
+001850 77  WS-COMPLETION-STATUS        PIC X(08) VALUE 'FAILED'.
+001860 77  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+001870     88  CKPT-OK                           VALUE '00'.
+001880     88  CKPT-EOF                          VALUE '10'.
+001890     88  CKPT-NOT-FOUND                    VALUE '05'.
+001900 77  WS-CKPT-AVAILABLE           PIC X(01) VALUE 'N'.
+001910     88  CKPT-FILE-AVAILABLE              VALUE 'Y'.
+001920 77  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 100.
+001930 77  WS-CKPT-QUOTIENT            PIC 9(4) VALUE 0.
+001940 77  WS-CKPT-REMAINDER           PIC 9(4) VALUE 0.
+001950 77  WS-CKPT-RUNNING-MAX         PIC 9(2) VALUE 0.
+001960 77  WS-CKPT-FINAL-WRITE         PIC X(01) VALUE 'N'.
+001970     88  CKPT-FINAL-WRITE                 VALUE 'Y'.
+001980 77  WS-RESTART-IDX              PIC 9(4) VALUE 0.
+001990 77  WS-RESTART-MAX              PIC 9(2) VALUE 0.
+002000 77  WS-RESTART-STATUS           PIC X(08) VALUE SPACES.
+002010 77  WS-RESTARTED                PIC X(01) VALUE 'N'.
+002020     88  RESTART-RUN                      VALUE 'Y'.
+002030 01  RPT-HEADER-LINE-1.
+002040     05  FILLER                  PIC X(15) VALUE 'PRG25 RUN DT:'.
+002050     05  RH1-RUN-DATE            PIC 9(4)/99/99.
+002060     05  FILLER                  PIC X(05) VALUE SPACES.
+002070     05  FILLER                  PIC X(12) VALUE 'RUN NUMBER: '.
+002080     05  RH1-RUN-NUMBER          PIC ZZZ9.
+002090     05  FILLER                  PIC X(86) VALUE SPACES.
+002100 01  RPT-HEADER-LINE-2.
+002110     05  FILLER                  PIC X(30) VALUE
+002120         'ENTRY   VALUE'.
+002130     05  FILLER                  PIC X(102) VALUE SPACES.
+002140 01  RPT-DETAIL-LINE.
+002150     05  FILLER                  PIC X(02) VALUE SPACES.
+002160     05  RD-ENTRY-NO             PIC ZZZ9.
+002170     05  FILLER                  PIC X(05) VALUE SPACES.
+002180     05  RD-VALUE                PIC Z9.
+002190     05  RD-VALUE-X REDEFINES RD-VALUE
+002200                                 PIC X(02).
+002210     05  FILLER                  PIC X(119) VALUE SPACES.
+002220 01  RPT-MAX-LINE.
+002230     05  FILLER                  PIC X(15) VALUE 'MAXIMUM VALUE:'.
+002240     05  RM-MAX                  PIC Z9.
+002250     05  FILLER                  PIC X(115) VALUE SPACES.
+002260 01  RPT-MIN-LINE.
+002270     05  FILLER                  PIC X(15) VALUE 'MINIMUM VALUE:'.
+002280     05  RN-MIN                  PIC Z9.
+002290     05  FILLER                  PIC X(115) VALUE SPACES.
+002300 01  RPT-AVG-LINE.
+002310     05  FILLER                  PIC X(15) VALUE 'AVERAGE VALUE:'.
+002320     05  RA-AVERAGE              PIC ZZZ9.99.
+002330     05  FILLER                  PIC X(110) VALUE SPACES.
+002340 01  RPT-RANGE-LINE.
+002350     05  FILLER                  PIC X(15) VALUE 'VALUE RANGE:  '.
+002360     05  RR-RANGE                PIC Z9.
+002370     05  FILLER                  PIC X(115) VALUE SPACES.
+002380 01  RPT-NO-VALID-LINE.
+002390     05  FILLER                  PIC X(30) VALUE
+002400         'NO VALID ENTRIES IN THIS RUN'.
+002410     05  FILLER                  PIC X(102) VALUE SPACES.
+002420 01  RPT-TIE-COUNT-LINE.
+002430     05  FILLER                  PIC X(15) VALUE 'TIE COUNT:    '.
+002440     05  RT-TIE-COUNT            PIC ZZZ9.
+002450     05  FILLER                  PIC X(113) VALUE SPACES.
+002460 01  RPT-TIE-POSITION-LINE.
+002470     05  FILLER                  PIC X(19) VALUE
+002480         '  TIED AT POSITION '.
+002490     05  RT-TIE-POSITION         PIC ZZZ9.
+002500     05  FILLER                  PIC X(109) VALUE SPACES.
+002510 01  ERR-DETAIL-LINE.
+002520     05  FILLER                  PIC X(16) VALUE
+002530         'REJECTED ENTRY '.
+002540     05  ERD-ENTRY-NO            PIC ZZZ9.
+002550     05  FILLER                  PIC X(10) VALUE ' VALUE = '.
+002560     05  ERD-VALUE               PIC X(02).
+002570     05  FILLER                  PIC X(10) VALUE ' REASON: '.
+002580     05  ERD-REASON              PIC X(20).
+002590     05  FILLER                  PIC X(70) VALUE SPACES.
+002600 PROCEDURE DIVISION.
+002610 0000-MAIN-PARA.
+002620     PERFORM 1500-RUN-NUMBER-PARA THRU 1500-EXIT.
+002630     PERFORM 1000-OPEN-PARA THRU 1000-EXIT.
+002640     PERFORM 1700-CHECK-RESTART-PARA THRU 1700-EXIT.
+002650     PERFORM 1800-READ-CONTROL-PARA THRU 1800-EXIT.
+002660     PERFORM 2000-LOAD-DETAIL-PARA THRU 2000-EXIT.
+002670     PERFORM 2500-VALIDATE-PARA THRU 2500-EXIT.
+002680     PERFORM 3000-COMP-PARA THRU 3000-EXIT.
+002690     PERFORM 3500-TIE-PARA THRU 3500-EXIT.
+002700     PERFORM 7000-REPORT-PARA THRU 7000-EXIT.
+002710     MOVE 'COMPLETE' TO WS-COMPLETION-STATUS.
+002720     PERFORM 7500-AUDIT-PARA THRU 7500-EXIT.
+002730     PERFORM 7600-EXTRACT-PARA THRU 7600-EXIT.
+002740     PERFORM 8000-CLOSE-PARA THRU 8000-EXIT.
+002750     GO TO 9000-STOP-PARA.
+002760*----------------------------------------------------------------
+002770* 1000-OPEN-PARA - OPEN THE TRANSACTION INPUT, REPORT, ERROR AND
+002780*     AUDIT TRAIL FILES. THE AUDIT FILE IS OPENED FIRST SO THAT
+002790*     A FAILURE OPENING ANY OTHER FILE CAN STILL BE RECORDED.
+002800*----------------------------------------------------------------
+002810 1000-OPEN-PARA.
+002820     OPEN EXTEND AUDIT-FILE.
+002830     IF NOT AUD-OK
+002840         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25AUD, STATUS = '
+002850             WS-AUD-STATUS
+002860         DISPLAY 'PRG25 - CONTINUING WITHOUT AN AUDIT TRAIL'
+002870         MOVE 'N' TO WS-AUD-AVAILABLE
+002880     END-IF.
+002890     OPEN INPUT TRANS-FILE.
+002900     IF NOT TRANS-OK
+002910         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25IN, STATUS = '
+002920             WS-TRANS-STATUS
+002930         MOVE 16 TO RETURN-CODE
+002940         PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+002950         PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+002960         GO TO 9000-STOP-PARA
+002970     END-IF.
+002980     SET TRANS-FILE-AVAILABLE TO TRUE.
+002990     OPEN OUTPUT REPORT-FILE.
+003000     IF NOT RPT-OK
+003010         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25RPT, STATUS = '
+003020             WS-RPT-STATUS
+003030         MOVE 16 TO RETURN-CODE
+003040         PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+003050         PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+003060         GO TO 9000-STOP-PARA
+003070     END-IF.
+003080     SET RPT-FILE-AVAILABLE TO TRUE.
+003090     OPEN OUTPUT ERROR-FILE.
+003100     IF NOT ERR-OK
+003110         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25ERR, STATUS = '
+003120             WS-ERR-STATUS
+003130         MOVE 16 TO RETURN-CODE
+003140         PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+003150         PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+003160         GO TO 9000-STOP-PARA
+003170     END-IF.
+003180     SET ERR-FILE-AVAILABLE TO TRUE.
+003190     OPEN OUTPUT EXTRACT-FILE.
+003200     IF NOT EXT-OK
+003210         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25EXT, STATUS = '
+003220             WS-EXT-STATUS
+003230         MOVE 16 TO RETURN-CODE
+003240         PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+003250         PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+003260         GO TO 9000-STOP-PARA
+003270     END-IF.
+003280     SET EXT-FILE-AVAILABLE TO TRUE.
+003290 1000-EXIT.
+003300     EXIT.
+003310*----------------------------------------------------------------
+003320* 1500-RUN-NUMBER-PARA - CARRY THE RUN NUMBER FORWARD IN THE
+003330*     RUN CONTROL DATASET SO EACH EXECUTION IS NUMBERED. A
+003340*     NOT-FOUND STATUS ON THE INPUT OPEN IS NORMAL ON THE FIRST
+003350*     EVER RUN; ANY OTHER NON-ZERO STATUS ON EITHER OPEN OR THE
+003360*     WRITE IS DISPLAYED SO OPERATIONS CAN SEE THAT THE RUN
+003370*     NUMBER (AND THEREFORE THE AUDIT TRAIL'S RUN NUMBER) IS NOT
+003380*     BEING PERSISTED, RATHER THAN HAVING IT SILENTLY RESET.
+003390*----------------------------------------------------------------
+003400 1500-RUN-NUMBER-PARA.
+003410     MOVE ZERO TO WS-RUN-NUMBER.
+003420     OPEN INPUT RUN-CTL-FILE.
+003430     IF RUNCTL-OK
+003440         READ RUN-CTL-FILE
+003450             AT END
+003460                 MOVE ZERO TO WS-RUN-NUMBER
+003470             NOT AT END
+003480                 MOVE RUN-CTL-NUMBER TO WS-RUN-NUMBER
+003490         END-READ
+003500         CLOSE RUN-CTL-FILE
+003510     ELSE
+003520         IF NOT RUNCTL-NOT-FOUND
+003530             DISPLAY 'PRG25 - UNABLE TO OPEN PRG25RUN FOR INPUT, '
+003540                 'STATUS = ' WS-RUNCTL-STATUS
+003550             DISPLAY 'PRG25 - RUN NUMBERING WILL RESTART AT 1'
+003560         END-IF
+003570     END-IF.
+003580     ADD 1 TO WS-RUN-NUMBER.
+003590     OPEN OUTPUT RUN-CTL-FILE.
+003600     IF RUNCTL-OK
+003610         MOVE WS-RUN-NUMBER TO RUN-CTL-NUMBER
+003620         WRITE RUN-CTL-RECORD
+003630         IF NOT RUNCTL-OK
+003640             DISPLAY 'PRG25 - UNABLE TO WRITE PRG25RUN, STATUS = '
+003650                 WS-RUNCTL-STATUS
+003660             DISPLAY 'PRG25 - RUN NUMBER WILL NOT BE PERSISTED'
+003670         END-IF
+003680         CLOSE RUN-CTL-FILE
+003690     ELSE
+003700         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25RUN FOR OUTPUT, '
+003710             'STATUS = ' WS-RUNCTL-STATUS
+003720         DISPLAY 'PRG25 - RUN NUMBER WILL NOT BE PERSISTED'
+003730     END-IF.
+003740 1500-EXIT.
+003750     EXIT.
+003760*----------------------------------------------------------------
+003770* 1700-CHECK-RESTART-PARA - LOOK FOR A CHECKPOINT LEFT BY A PRIOR
+003780*     RUN THAT ABENDED PARTWAY THROUGH THE LOAD PHASE. A PRIOR
+003790*     RUN'S CHECKPOINT ONLY MEANS A RESTART IS PENDING WHEN ITS
+003800*     LAST RECORD IS STILL MARKED PENDING - A RUN THAT REACHED
+003810*     2000-LOAD-DETAIL-PARA'S FINAL CHECKPOINT WRITE MARKS IT
+003820*     COMPLETE, SO THE NEXT ORDINARY RUN IS NOT MISTAKEN FOR A
+003830*     RESTART OF IT. A NOT-FOUND STATUS (NO PRIOR CHECKPOINT AT
+003840*     ALL) IS NORMAL ON A FIRST-EVER RUN AND IS NOT AN ERROR.
+003850*     EITHER WAY THE CHECKPOINT DATASET IS THEN REOPENED FOR
+003860*     OUTPUT SO THIS RUN CAN RECORD ITS OWN PROGRESS. NOTE THAT
+003870*     THIS IS CHECKPOINT LOGGING, NOT A REPROCESSING SHORTCUT -
+003880*     SEE THE HEADER NOTE ON 2000-LOAD-DETAIL-PARA FOR WHAT A
+003890*     RESTART RUN DOES AND DOES NOT SKIP.
+003900*----------------------------------------------------------------
+003910 1700-CHECK-RESTART-PARA.
+003920     OPEN INPUT CHECKPOINT-FILE.
+003930     IF CKPT-OK OR CKPT-NOT-FOUND
+003940         IF CKPT-OK
+003950             PERFORM UNTIL CKPT-EOF
+003960                 READ CHECKPOINT-FILE
+003970                     AT END
+003980                         CONTINUE
+003990                     NOT AT END
+004000                         MOVE CKPT-LAST-IDX TO WS-RESTART-IDX
+004010                         MOVE CKPT-RUNNING-MAX TO WS-RESTART-MAX
+004020                         MOVE CKPT-STATUS TO WS-RESTART-STATUS
+004030                 END-READ
+004040             END-PERFORM
+004050         END-IF
+004060         CLOSE CHECKPOINT-FILE
+004070         IF WS-RESTART-IDX > 0 AND WS-RESTART-STATUS = 'PENDING'
+004080             SET RESTART-RUN TO TRUE
+004090             DISPLAY 'PRG25 - CHECKPOINT FOUND, LAST ENTRY '
+004100                 'WAS ' WS-RESTART-IDX
+004110             DISPLAY 'PRG25 - THOSE ENTRIES WILL NOT BE RE-'
+004120                 'CHECKPOINTED, BUT WILL STILL BE RE-READ, '
+004130                 'RE-VALIDATED AND RE-TOTALED BELOW'
+004140         END-IF
+004150     END-IF.
+004160     OPEN OUTPUT CHECKPOINT-FILE.
+004170     IF CKPT-OK
+004180         SET CKPT-FILE-AVAILABLE TO TRUE
+004190     ELSE
+004200         DISPLAY 'PRG25 - UNABLE TO OPEN PRG25CKP, STATUS = '
+004210             WS-CKPT-STATUS
+004220         DISPLAY 'PRG25 - CONTINUING WITHOUT CHECKPOINTS'
+004230     END-IF.
+004240 1700-EXIT.
+004250     EXIT.
+004260*----------------------------------------------------------------
+004270* 1800-READ-CONTROL-PARA - READ THE LEADING CONTROL RECORD FROM
+004280*     PRG25IN AND SIZE THE NUM TABLE TO ITS ENTRY COUNT. THE
+004290*     ENTRY COUNT IS EDITED FOR NUMERIC CONTENT BEFORE IT IS
+004300*     MOVED INTO ENTRY-COUNT, SINCE IT DRIVES THE ODO TABLE SIZE
+004310*     AND EVERY SUBSEQUENT LOOP BOUND IN THE PROGRAM.
+004320*----------------------------------------------------------------
+004330 1800-READ-CONTROL-PARA.
+004340     READ TRANS-FILE
+004350         AT END
+004360             DISPLAY 'PRG25 - PRG25IN HAS NO CONTROL RECORD'
+004370             MOVE 16 TO RETURN-CODE
+004380             PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+004390             PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+004400             GO TO 9000-STOP-PARA
+004410     END-READ.
+004420     IF TR-ENTRY-COUNT NOT NUMERIC
+004430         DISPLAY 'PRG25 - NON-NUMERIC ENTRY COUNT ON PRG25IN'
+004440         MOVE 16 TO RETURN-CODE
+004450         PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+004460         PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+004470         GO TO 9000-STOP-PARA
+004480     END-IF.
+004490     MOVE TR-ENTRY-COUNT TO ENTRY-COUNT.
+004500     IF ENTRY-COUNT = 0 OR ENTRY-COUNT > WS-MAX-ENTRIES
+004510         DISPLAY 'PRG25 - INVALID ENTRY COUNT ON PRG25IN = '
+004520             TR-ENTRY-COUNT
+004530         MOVE 16 TO RETURN-CODE
+004540         PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+004550         PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+004560         GO TO 9000-STOP-PARA
+004570     END-IF.
+004580 1800-EXIT.
+004590     EXIT.
+004600*----------------------------------------------------------------
+004610* 2000-LOAD-DETAIL-PARA - READ THE DETAIL RECORDS FROM PRG25IN
+004620*     INTO THE NUM TABLE. A CHECKPOINT RECORD (LAST IDX AND
+004630*     THE RUNNING MAX OF THE RAW VALUES SEEN SO FAR) IS WRITTEN
+004640*     EVERY WS-CHECKPOINT-INTERVAL ENTRIES SO A LONG-RUNNING LOAD
+004650*     CAN BE TRACED AND RESTARTED AFTER AN ABEND. THIS IS THE
+004660*     RAW, PRE-VALIDATION MAX - THE AUTHORITATIVE MAX IS STILL
+004670*     COMPUTED BY 3000-COMP-PARA ONCE 2500-VALIDATE-PARA HAS RUN.
+004680*     ON A RESTART RUN THE ENTRIES UP TO WS-RESTART-IDX ARE STILL
+004690*     READ - PRG25IN IS A SEQUENTIAL DATASET AND CANNOT BE
+004700*     REPOSITIONED - BUT THE RUNNING MAX PICKS UP WHERE THE PRIOR
+004710*     RUN LEFT OFF AND NO CHECKPOINT IS RE-WRITTEN FOR GROUND
+004720*     ALREADY COVERED. THE FINAL CHECKPOINT WRITTEN ONCE THE LOAD
+004730*     HAS COMPLETED CARRIES ENTRY-COUNT, NOT THE POST-LOOP IDX
+004740*     (WHICH OVERRUNS BY ONE), AND IS MARKED COMPLETE SO THE NEXT
+004750*     RUN'S 1700-CHECK-RESTART-PARA DOES NOT MISTAKE A CLEAN RUN
+004760*     FOR AN ABEND. WHAT A RESTART RUN SKIPS IS NARROW: RE-WRITING
+004770*     CHECKPOINTS FOR GROUND ALREADY COVERED. IT DOES NOT SKIP
+004780*     RE-READING THOSE DETAIL RECORDS, NOR ANY OF 2500-VALIDATE-
+004790*     PARA, 3000-COMP-PARA, 3500-TIE-PARA OR 7000-REPORT-PARA,
+004800*     WHICH ALWAYS RUN OVER THE FULL 1 THRU ENTRY-COUNT RANGE.
+004810*     THOSE FOUR ALL DEPEND ON PER-ENTRY ENTRY-VALID/ENTRY-INVALID
+004820*     FLAGS AND WHOLE-TABLE TOTALS THAT ONLY EXIST ONCE EVERY
+004830*     ENTRY HAS BEEN SEEN IN THIS RUN; SKIPPING THEM FOR ENTRIES
+004840*     COVERED BY A PRIOR, ABENDED RUN WOULD REQUIRE THAT RUN'S
+004850*     PER-ENTRY VALIDATION RESULTS TO HAVE SURVIVED THE ABEND,
+004860*     WHICH THE CHECKPOINT RECORD DOES NOT CARRY. SO "RESTART"
+004870*     HERE MEANS THE LOAD PHASE RESUMES ITS CHECKPOINT LOGGING
+004880*     WITHOUT LOSING THE RUNNING MAX SEEN SO FAR - NOT THAT
+004890*     VALIDATION, COMPUTATION OR REPORTING ARE SHORTENED.
+004900*----------------------------------------------------------------
+004910 2000-LOAD-DETAIL-PARA.
+004920     IF RESTART-RUN
+004930         MOVE WS-RESTART-MAX TO WS-CKPT-RUNNING-MAX
+004940     END-IF.
+004950     PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ENTRY-COUNT
+004960         READ TRANS-FILE
+004970             AT END
+004980                 DISPLAY 'PRG25 - UNEXPECTED END OF PRG25IN'
+004990                 MOVE 16 TO RETURN-CODE
+005000                 PERFORM 7500-AUDIT-PARA THRU 7500-EXIT
+005010                 PERFORM 8000-CLOSE-PARA THRU 8000-EXIT
+005020                 GO TO 9000-STOP-PARA
+005030         END-READ
+005040         MOVE TR-NUM TO NUM(IDX)
+005050         IF NUM(IDX) NUMERIC AND NUM(IDX) > WS-CKPT-RUNNING-MAX
+005060             MOVE NUM(IDX) TO WS-CKPT-RUNNING-MAX
+005070         END-IF
+005080         IF RESTART-RUN AND IDX NOT > WS-RESTART-IDX
+005090             CONTINUE
+005100         ELSE
+005110             DIVIDE IDX BY WS-CHECKPOINT-INTERVAL
+005120                 GIVING WS-CKPT-QUOTIENT
+005130                 REMAINDER WS-CKPT-REMAINDER
+005140             IF WS-CKPT-REMAINDER = 0
+005150                 PERFORM 1900-WRITE-CHECKPOINT-PARA THRU 1900-EXIT
+005160             END-IF
+005170         END-IF
+005180     END-PERFORM.
+005190     MOVE ENTRY-COUNT TO IDX.
+005200     SET CKPT-FINAL-WRITE TO TRUE.
+005210     PERFORM 1900-WRITE-CHECKPOINT-PARA THRU 1900-EXIT.
+005220     MOVE 'N' TO WS-CKPT-FINAL-WRITE.
+005230 2000-EXIT.
+005240     EXIT.
+005250*----------------------------------------------------------------
+005260* 1900-WRITE-CHECKPOINT-PARA - APPEND ONE CHECKPOINT RECORD
+005270*     CAPTURING HOW FAR THE LOAD PHASE HAS PROGRESSED. THE RECORD
+005280*     IS MARKED PENDING FOR EVERY INTRA-LOOP CHECKPOINT AND
+005290*     COMPLETE FOR THE ONE WRITTEN AFTER THE LOAD HAS FINISHED, SO
+005300*     1700-CHECK-RESTART-PARA CAN TELL A CLEAN FINISH FROM AN
+005310*     ABEND PARTWAY THROUGH.
+005320*----------------------------------------------------------------
+005330 1900-WRITE-CHECKPOINT-PARA.
+005340     IF CKPT-FILE-AVAILABLE
+005350         MOVE IDX TO CKPT-LAST-IDX
+005360         MOVE WS-CKPT-RUNNING-MAX TO CKPT-RUNNING-MAX
+005370         MOVE WS-RUN-NUMBER TO CKPT-RUN-NUMBER
+005380         IF CKPT-FINAL-WRITE
+005390             MOVE 'COMPLETE' TO CKPT-STATUS
+005400         ELSE
+005410             MOVE 'PENDING' TO CKPT-STATUS
+005420         END-IF
+005430         WRITE CKPT-RECORD
+005440     END-IF.
+005450 1900-EXIT.
+005460     EXIT.
+005470*----------------------------------------------------------------
+005480* 2500-VALIDATE-PARA - EDIT EACH ENTRY FOR NUMERIC CONTENT AND
+005490*     RANGE BEFORE COMP-PARA RUNS. REJECTS ARE LOGGED TO
+005500*     PRG25ERR AND EXCLUDED FROM THE MAX CALCULATION.
+005510*----------------------------------------------------------------
+005520 2500-VALIDATE-PARA.
+005530     PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ENTRY-COUNT
+005540         SET ENTRY-VALID(IDX) TO TRUE
+005550         IF NUM(IDX) NOT NUMERIC
+005560             MOVE IDX TO ERD-ENTRY-NO
+005570             MOVE NUM(IDX) TO ERD-VALUE
+005580             MOVE 'NOT NUMERIC' TO ERD-REASON
+005590             WRITE ERR-LINE FROM ERR-DETAIL-LINE
+005600             ADD 1 TO REJECT-COUNT
+005610             SET ENTRY-INVALID(IDX) TO TRUE
+005620         ELSE
+005630             IF NUM(IDX) < WS-MIN-VALID-NUM OR
+005640                 NUM(IDX) > WS-MAX-VALID-NUM
+005650                 MOVE IDX TO ERD-ENTRY-NO
+005660                 MOVE NUM(IDX) TO ERD-VALUE
+005670                 MOVE 'OUT OF RANGE' TO ERD-REASON
+005680                 WRITE ERR-LINE FROM ERR-DETAIL-LINE
+005690                 ADD 1 TO REJECT-COUNT
+005700                 SET ENTRY-INVALID(IDX) TO TRUE
+005710             END-IF
+005720         END-IF
+005730     END-PERFORM.
+005740 2500-EXIT.
+005750     EXIT.
+005760*----------------------------------------------------------------
+005770* 3000-COMP-PARA - COMPUTE THE MAX, MIN, AVERAGE AND RANGE OF
+005780*     THE VALID ENTRY-COUNT VALUES. ENTRIES REJECTED BY
+005790*     2500-VALIDATE-PARA ARE SKIPPED.
+005800*----------------------------------------------------------------
+005810 3000-COMP-PARA.
+005820     PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ENTRY-COUNT
+005830         IF ENTRY-VALID(IDX)
+005840             IF NUM(IDX) > MAX
+005850                 MOVE NUM(IDX) TO MAX
+005860             END-IF
+005870             IF NUM(IDX) < MIN
+005880                 MOVE NUM(IDX) TO MIN
+005890             END-IF
+005900             ADD NUM(IDX) TO NUM-SUM
+005910             ADD 1 TO VALID-COUNT
+005920         END-IF
+005930     END-PERFORM.
+005940     IF VALID-COUNT > 0
+005950         COMPUTE NUM-AVERAGE ROUNDED =
+005960             NUM-SUM / VALID-COUNT
+005970         COMPUTE NUM-RANGE = MAX - MIN
+005980     END-IF.
+005990 3000-EXIT.
+006000     EXIT.
+006010*----------------------------------------------------------------
+006020* 3500-TIE-PARA - COUNT AND RECORD THE POSITIONS OF EVERY VALID
+006030*     ENTRY THAT TIES THE FINAL MAX VALUE.
+006040*----------------------------------------------------------------
+006050 3500-TIE-PARA.
+006060     PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ENTRY-COUNT
+006070         IF ENTRY-VALID(IDX) AND NUM(IDX) = MAX
+006080             ADD 1 TO TIE-COUNT
+006090             MOVE IDX TO TIE-POSITION(TIE-COUNT)
+006100         END-IF
+006110     END-PERFORM.
+006120 3500-EXIT.
+006130     EXIT.
+006140*----------------------------------------------------------------
+006150* 7000-REPORT-PARA - PRINT THE RUN HEADER, ALL ENTRIES AND
+006160*     THE COMPUTED MAX TO THE REPORT FILE. A REJECTED ENTRY'S
+006170*     RAW CHARACTERS ARE MOVED THROUGH THE ALPHANUMERIC
+006180*     REDEFINITION OF RD-VALUE RATHER THAN THE EDITED PIC Z9
+006190*     FIELD, SINCE AN EDITED NUMERIC MOVE AGAINST KNOWN
+006200*     NON-NUMERIC CONTENT IS UNDEFINED.
+006210*----------------------------------------------------------------
+006220 7000-REPORT-PARA.
+006230     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006240     MOVE WS-CURRENT-DATE TO RH1-RUN-DATE.
+006250     MOVE WS-RUN-NUMBER TO RH1-RUN-NUMBER.
+006260     WRITE RPT-LINE FROM RPT-HEADER-LINE-1.
+006270     WRITE RPT-LINE FROM RPT-HEADER-LINE-2.
+006280     PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > ENTRY-COUNT
+006290         MOVE IDX TO RD-ENTRY-NO
+006300         IF ENTRY-INVALID(IDX)
+006310             MOVE NUM(IDX) TO RD-VALUE-X
+006320         ELSE
+006330             MOVE NUM(IDX) TO RD-VALUE
+006340         END-IF
+006350         WRITE RPT-LINE FROM RPT-DETAIL-LINE
+006360     END-PERFORM.
+006370     IF VALID-COUNT > 0
+006380         MOVE MAX TO RM-MAX
+006390         WRITE RPT-LINE FROM RPT-MAX-LINE
+006400         MOVE MIN TO RN-MIN
+006410         WRITE RPT-LINE FROM RPT-MIN-LINE
+006420         MOVE NUM-AVERAGE TO RA-AVERAGE
+006430         WRITE RPT-LINE FROM RPT-AVG-LINE
+006440         MOVE NUM-RANGE TO RR-RANGE
+006450         WRITE RPT-LINE FROM RPT-RANGE-LINE
+006460     ELSE
+006470         WRITE RPT-LINE FROM RPT-NO-VALID-LINE
+006480     END-IF.
+006490     IF TIE-COUNT > 1
+006500         MOVE TIE-COUNT TO RT-TIE-COUNT
+006510         WRITE RPT-LINE FROM RPT-TIE-COUNT-LINE
+006520         PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TIE-COUNT
+006530             MOVE TIE-POSITION(IDX) TO RT-TIE-POSITION
+006540             WRITE RPT-LINE FROM RPT-TIE-POSITION-LINE
+006550         END-PERFORM
+006560     END-IF.
+006570 7000-EXIT.
+006580     EXIT.
+006590*----------------------------------------------------------------
+006600* 7500-AUDIT-PARA - APPEND ONE RECORD TO THE AUDIT TRAIL DATASET
+006610*     DESCRIBING THIS EXECUTION. CALLED ONCE ON NORMAL
+006620*     COMPLETION AND ONCE FROM EACH FATAL ERROR PATH SO EVERY
+006630*     RUN - GOOD OR BAD - IS ACCOUNTED FOR. AUD-MAX-VALUE AND
+006640*     AUD-MIN-VALUE ARE ONLY MEANINGFUL WHEN AUD-DATA-VALID IS
+006650*     SET - WITH NO VALID ENTRIES, MAX/MIN STILL HOLD THEIR
+006660*     INITIAL SENTINEL VALUES AND MUST NOT BE MISTAKEN FOR REAL
+006670*     RESULTS BY A READER OF THE AUDIT TRAIL.
+006680*----------------------------------------------------------------
+006690 7500-AUDIT-PARA.
+006700     IF AUD-FILE-AVAILABLE
+006710         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+006720         ACCEPT WS-CURRENT-TIME FROM TIME
+006730         MOVE WS-CURRENT-DATE TO AUD-RUN-DATE
+006740         MOVE WS-CURRENT-TIME TO AUD-RUN-TIME
+006750         MOVE WS-RUN-NUMBER TO AUD-RUN-NUMBER
+006760         MOVE ENTRY-COUNT TO AUD-ENTRY-COUNT
+006770         MOVE VALID-COUNT TO AUD-VALID-COUNT
+006780         MOVE REJECT-COUNT TO AUD-REJECT-COUNT
+006790         MOVE MAX TO AUD-MAX-VALUE
+006800         MOVE MIN TO AUD-MIN-VALUE
+006810         MOVE TIE-COUNT TO AUD-TIE-COUNT
+006820         MOVE WS-COMPLETION-STATUS TO AUD-STATUS
+006830         IF VALID-COUNT > 0
+006840             SET AUD-DATA-VALID TO TRUE
+006850         ELSE
+006860             SET AUD-DATA-NOT-VALID TO TRUE
+006870         END-IF
+006880         WRITE AUD-RECORD
+006890     END-IF.
+006900 7500-EXIT.
+006910     EXIT.
+006920*----------------------------------------------------------------
+006930* 7600-EXTRACT-PARA - WRITE THE FINAL MAX AND THE COUNT OF
+006940*     ENTRIES IT WAS COMPUTED FROM, PLUS THE RUN DATE, TO
+006950*     PRG25EXT FOR DOWNSTREAM JOBS TO PICK UP. ONLY REACHED ON
+006960*     NORMAL COMPLETION - A FAILED RUN HAS NO AUTHORITATIVE MAX
+006970*     TO PUBLISH. LIKEWISE, IF THIS RUN HAD NO VALID ENTRIES AT
+006980*     ALL, MAX IS STILL ITS INITIAL SENTINEL AND NOT A REAL
+006990*     RESULT, SO NO EXTRACT RECORD IS WRITTEN FOR IT.
+007000*----------------------------------------------------------------
+007010 7600-EXTRACT-PARA.
+007020     IF VALID-COUNT = 0
+007030         DISPLAY 'PRG25 - NO VALID ENTRIES, SKIPPING PRG25EXT '
+007040             'EXTRACT RECORD'
+007050     ELSE
+007060         ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+007070         MOVE WS-CURRENT-DATE TO EXT-RUN-DATE
+007080         MOVE MAX TO EXT-MAX-VALUE
+007090         MOVE VALID-COUNT TO EXT-ENTRY-COUNT
+007100         WRITE EXT-RECORD
+007110     END-IF.
+007120 7600-EXIT.
+007130     EXIT.
+007140*----------------------------------------------------------------
+007150* 8000-CLOSE-PARA - CLOSE FILES AND EXIT THE PROGRAM. EACH CLOSE
+007160*     IS GATED ON THE FILE HAVING ACTUALLY BEEN OPENED SUCCESS-
+007170*     FULLY, SINCE A FATAL OPEN FAILURE ON ONE FILE IN
+007180*     1000-OPEN-PARA ROUTES HERE WHILE OTHERS MAY NOT YET BE OPEN.
+007190*----------------------------------------------------------------
+007200 8000-CLOSE-PARA.
+007210     IF TRANS-FILE-AVAILABLE
+007220         CLOSE TRANS-FILE
+007230     END-IF.
+007240     IF RPT-FILE-AVAILABLE
+007250         CLOSE REPORT-FILE
+007260     END-IF.
+007270     IF ERR-FILE-AVAILABLE
+007280         CLOSE ERROR-FILE
+007290     END-IF.
+007300     IF EXT-FILE-AVAILABLE
+007310         CLOSE EXTRACT-FILE
+007320     END-IF.
+007330     IF AUD-FILE-AVAILABLE
+007340         CLOSE AUDIT-FILE
+007350     END-IF.
+007360     IF CKPT-FILE-AVAILABLE
+007370         CLOSE CHECKPOINT-FILE
+007380     END-IF.
+007390 8000-EXIT.
+007400     EXIT.
+007410*----------------------------------------------------------------
+007420* 9000-STOP-PARA - SINGLE TERMINATION POINT FOR THE PROGRAM.
+007430*     REACHED BY FALL-THROUGH ON NORMAL COMPLETION AND BY GO TO
+007440*     FROM EVERY FATAL ERROR PATH, ONCE 8000-CLOSE-PARA HAS BEEN
+007450*     PERFORMED TO CLOSE WHATEVER FILES WERE OPENED.
+007460*----------------------------------------------------------------
+007470 9000-STOP-PARA.
+007480     STOP RUN.
