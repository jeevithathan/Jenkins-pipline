@@ -0,0 +1,86 @@
+//PRG25J   JOB (ACCTNO),'J MCALLISTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------
+//* PRG25J - RUN PRG25 AS AN UNATTENDED OVERNIGHT BATCH STEP.
+//*     ALLOCATES THE TRANSACTION INPUT AND ALL REPORT, ERROR,
+//*     RUN CONTROL, AUDIT, CHECKPOINT AND EXTRACT DATASETS AND
+//*     CHECKS PRG25'S RETURN CODE ON COMPLETION.
+//*----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*----------------------------------------------------------------
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- ---------------------------------------------
+//* 08/09/2026  JM   ORIGINAL JOB STREAM.
+//*----------------------------------------------------------------
+//PRG25STP EXEC PGM=PRG25
+//STEPLIB  DD   DISP=SHR,DSN=PRG25.LOADLIB
+//*
+//* TRANSACTION INPUT - CONTROL RECORD FOLLOWED BY THE DETAIL
+//* ENTRIES, PREPARED BY THE UPSTREAM FEEDER JOB.
+//PRG25IN  DD   DISP=SHR,DSN=PRG25.DAILY.INPUT
+//*
+//* PRINTED SUMMARY REPORT. THIS RUNS EVERY NIGHT, SO A FIXED DSN
+//* WITH DISP=NEW WOULD FAIL ALLOCATION ON THE SECOND NIGHT ONWARD
+//* (DUPLICATE NAME) - THE GDG BASE PRG25.DAILY.REPORT MUST ALREADY
+//* EXIST (DEFINE ONCE VIA IDCAMS BEFORE THE FIRST EVER RUN) AND
+//* EACH RUN CATALOGS THE NEXT GENERATION.
+//PRG25RPT DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRG25.DAILY.REPORT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//*
+//* REJECTED-ENTRY ERROR REPORT. SAME GDG TREATMENT AS PRG25RPT -
+//* THE BASE PRG25.DAILY.ERRRPT MUST ALREADY EXIST.
+//PRG25ERR DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRG25.DAILY.ERRRPT(+1),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//*
+//* RUN NUMBER CONTROL DATASET - CARRIES THE RUN NUMBER FORWARD
+//* FROM ONE EXECUTION TO THE NEXT. MUST ALREADY EXIST - RUN AN
+//* INITIAL EMPTY ALLOCATION BEFORE THE FIRST EVER EXECUTION.
+//PRG25RUN DD   DISP=SHR,DSN=PRG25.RUNCTL
+//*
+//* AUDIT TRAIL - ONE RECORD APPENDED PER EXECUTION. DISP=MOD SO
+//* THE FIRST-EVER RUN ALLOCATES IT AUTOMATICALLY WHEN IT IS NOT
+//* YET CATALOGED, THE SAME PATTERN USED BELOW FOR PRG25CKP.
+//PRG25AUD DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PRG25.AUDIT.TRAIL,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=86,BLKSIZE=0)
+//*
+//* CHECKPOINT DATASET - LAST IDX AND RUNNING MAX WRITTEN EVERY
+//* WS-CHECKPOINT-INTERVAL ENTRIES DURING THE LOAD PHASE. DISP=MOD
+//* SO THE FIRST-EVER RUN ALLOCATES IT AUTOMATICALLY WHEN IT IS
+//* NOT YET CATALOGED, AND A RESTART RUN CAN READ WHAT A PRIOR,
+//* ABENDED EXECUTION LEFT BEHIND.
+//PRG25CKP DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=PRG25.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* DOWNSTREAM EXTRACT - FINAL MAX, RUN DATE AND ENTRY COUNT FOR
+//* JOBS THAT ONLY NEED THE RESULT. SAME GDG TREATMENT AS PRG25RPT -
+//* THE BASE PRG25.DAILY.EXTRACT MUST ALREADY EXIST.
+//PRG25EXT DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PRG25.DAILY.EXTRACT(+1),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*----------------------------------------------------------------
+//* CHECK PRG25'S RETURN CODE. RC=0 IS NORMAL COMPLETION; RC=16
+//* MEANS A FATAL OPEN OR I/O ERROR - SEE PRG25STP SYSOUT AND
+//* PRG25ERR FOR DETAILS BEFORE RERUNNING OR RESTARTING FROM THE
+//* LAST CHECKPOINT.
+//*----------------------------------------------------------------
+//RCCHECK  IF (PRG25STP.RC NE 0) THEN
+//ALERT    EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+PRG25 ENDED WITH A NONZERO RETURN CODE.
+CHECK PRG25ERR AND PRG25AUD FOR DETAILS BEFORE RERUNNING.
+/*
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//         ENDIF
+//
